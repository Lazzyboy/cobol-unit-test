@@ -0,0 +1,184 @@
+      **********************************************************************
+      * AUTHOR:    R SUBRAMANIAN
+      * DATE:      11 AUG 2015
+      * PURPOSE:   OPS-FACING MAINTENANCE PROGRAM FOR THE CALLAPPR
+      *            APPROVED-PROGRAMS ALLOW-LIST.  READS A TRANSACTION
+      *            FILE OF ADD/RETIRE ACTIONS AND APPLIES EACH ONE TO
+      *            CALLAPPR, SO A TYPO'D OR DECOMMISSIONED SUBPROGRAM
+      *            NAME CAN BE CAUGHT AS A CLEAN REJECTED RECORD BY
+      *            CALLDYN RATHER THAN AN ABEND MID-RUN.
+      *
+      * MODIFICATION HISTORY:
+      *   11 AUG 2015  RS    ORIGINAL PROGRAM.
+      *   01 SEP 2015  RS    CALLAPPM-FILE'S RECORD IS NOW DEFINED
+      *                      INLINE IN THE FD INSTEAD OF VIA A
+      *                      SAME-NAMED COPYBOOK -- COPY CALLAPPM
+      *                      INSIDE PROGRAM-ID CALLAPPM RESOLVED BACK
+      *                      TO THIS SOURCE FILE.
+      *   03 SEP 2015  RS    1000-INITIALIZE NOW CHECKS FILE STATUS
+      *                      AFTER EACH OPEN AND STOPS CLEANLY (RC=16)
+      *                      INSTEAD OF FALLING THROUGH TO READ/WRITE
+      *                      AGAINST A FILE THAT NEVER OPENED.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALLAPPM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALLAPPM-FILE ASSIGN TO CALLAPPM
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CALLAPPM-STATUS.
+
+           SELECT CALLAPPR-FILE ASSIGN TO CALLAPPR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CALLAPPR-PROGRAM-NAME
+               FILE STATUS IS WS-CALLAPPR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALLAPPM-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CALLAPPM-TRAN-RECORD.
+           05  CALLAPPM-ACTION-CODE        PIC X(01).
+               88  CALLAPPM-ADD                VALUE 'A'.
+               88  CALLAPPM-RETIRE              VALUE 'R'.
+           05  CALLAPPM-PROGRAM-NAME       PIC X(08).
+           05  CALLAPPM-EFFECTIVE-DATE     PIC 9(08).
+           05  FILLER                      PIC X(63).
+
+       FD  CALLAPPR-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CALLAPPR.
+
+       WORKING-STORAGE SECTION.
+       77  WS-CALLAPPM-STATUS           PIC X(02).
+           88  WS-CALLAPPM-OK               VALUE '00'.
+       77  WS-CALLAPPR-STATUS           PIC X(02).
+           88  WS-CALLAPPR-OK               VALUE '00'.
+           88  WS-CALLAPPR-NOTFOUND         VALUE '23'.
+       77  WS-EOF-SWITCH                PIC X(01)   VALUE 'N'.
+           88  WS-END-OF-FILE               VALUE 'Y'.
+       77  WS-OPEN-FAILED-SWITCH        PIC X(01)   VALUE 'N'.
+           88  WS-OPEN-FAILED               VALUE 'Y'.
+       77  WS-ADD-COUNT                 PIC 9(07)   VALUE ZERO.
+       77  WS-RETIRE-COUNT              PIC 9(07)   VALUE ZERO.
+       77  WS-REJECT-COUNT              PIC 9(07)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           IF NOT WS-OPEN-FAILED
+               PERFORM 2000-PROCESS-MAINTENANCE
+                   THRU 2000-PROCESS-MAINTENANCE-EXIT
+                   UNTIL WS-END-OF-FILE
+
+               PERFORM 8000-TERMINATE
+                   THRU 8000-TERMINATE-EXIT
+           ELSE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CALLAPPM-FILE.
+           IF NOT WS-CALLAPPM-OK
+               DISPLAY 'CALLAPPM: UNABLE TO OPEN CALLAPPM, STATUS='
+                   WS-CALLAPPM-STATUS
+               MOVE 'Y' TO WS-OPEN-FAILED-SWITCH
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN I-O CALLAPPR-FILE.
+           IF NOT WS-CALLAPPR-OK
+               DISPLAY 'CALLAPPM: UNABLE TO OPEN CALLAPPR, STATUS='
+                   WS-CALLAPPR-STATUS
+               MOVE 'Y' TO WS-OPEN-FAILED-SWITCH
+               CLOSE CALLAPPM-FILE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-MAINTENANCE.
+           READ CALLAPPM-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+           IF NOT WS-END-OF-FILE
+               EVALUATE TRUE
+                   WHEN CALLAPPM-ADD
+                       PERFORM 2100-ADD-PROGRAM
+                           THRU 2100-ADD-PROGRAM-EXIT
+                   WHEN CALLAPPM-RETIRE
+                       PERFORM 2200-RETIRE-PROGRAM
+                           THRU 2200-RETIRE-PROGRAM-EXIT
+                   WHEN OTHER
+                       ADD 1 TO WS-REJECT-COUNT
+                       DISPLAY 'CALLAPPM: INVALID ACTION CODE FOR '
+                           CALLAPPM-PROGRAM-NAME
+               END-EVALUATE
+           END-IF.
+       2000-PROCESS-MAINTENANCE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2100-ADD-PROGRAM -- ADD A NEW APPROVED SUBPROGRAM NAME,   *
+      * OR RE-APPROVE ONE THAT WAS PREVIOUSLY RETIRED.            *
+      ***********************************************************
+       2100-ADD-PROGRAM.
+           MOVE CALLAPPM-PROGRAM-NAME TO CALLAPPR-PROGRAM-NAME.
+           READ CALLAPPR-FILE
+               KEY IS CALLAPPR-PROGRAM-NAME
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           SET CALLAPPR-APPROVED TO TRUE.
+           MOVE CALLAPPM-EFFECTIVE-DATE TO CALLAPPR-EFFECTIVE-DATE.
+           IF WS-CALLAPPR-OK
+               REWRITE CALLAPPR-RECORD
+           ELSE
+               WRITE CALLAPPR-RECORD
+           END-IF.
+           ADD 1 TO WS-ADD-COUNT.
+       2100-ADD-PROGRAM-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2200-RETIRE-PROGRAM -- MARK AN EXISTING ENTRY RETIRED SO  *
+      * CALLDYN REJECTS IT INSTEAD OF CALLING IT.                 *
+      ***********************************************************
+       2200-RETIRE-PROGRAM.
+           MOVE CALLAPPM-PROGRAM-NAME TO CALLAPPR-PROGRAM-NAME.
+           READ CALLAPPR-FILE
+               KEY IS CALLAPPR-PROGRAM-NAME
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   DISPLAY 'CALLAPPM: CANNOT RETIRE, NOT ON FILE - '
+                       CALLAPPM-PROGRAM-NAME
+           END-READ.
+           IF WS-CALLAPPR-OK
+               SET CALLAPPR-RETIRED TO TRUE
+               MOVE CALLAPPM-EFFECTIVE-DATE TO CALLAPPR-EFFECTIVE-DATE
+               REWRITE CALLAPPR-RECORD
+               ADD 1 TO WS-RETIRE-COUNT
+           END-IF.
+       2200-RETIRE-PROGRAM-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE CALLAPPM-FILE.
+           CLOSE CALLAPPR-FILE.
+           DISPLAY 'CALLAPPM: ADDED=' WS-ADD-COUNT
+               ' RETIRED=' WS-RETIRE-COUNT
+               ' REJECTED=' WS-REJECT-COUNT.
+       8000-TERMINATE-EXIT.
+           EXIT.
+
+       9999-END.
+           EXIT.
