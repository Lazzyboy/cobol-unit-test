@@ -2,42 +2,434 @@
       * AUTHOR:    DAVE NICOLETTE
       * DATE:      25 JUN 2015
       * PURPOSE:   DEMONSTRATE MOCKING OF CALL STATEMENTS.
+      *
+      * MODIFICATION HISTORY:
+      *   14 JUL 2015  RS    REPLACED WS-ALPHA/WS-OMEGA WITH THE SHARED
+      *                      CALLDEMO-PARM PARAMETER BLOCK; ADDED
+      *                      RETURN-CODE CHECKING AND ERROR LOGGING
+      *                      AROUND EVERY CALL.
+      *   21 JUL 2015  RS    TURNED THE PROGRAM INTO A TRANSACTION-
+      *                      FILE-DRIVEN BATCH SUBSYSTEM -- SEE
+      *                      JCL/CALLDEMO.JCL.
+      *   28 JUL 2015  RS    3000-DYNAMIC-CALL NOW RESOLVES
+      *                      WS-SUBPROGRAM-NAME FROM THE CALLSUBT
+      *                      LOOKUP FILE (VIA CALLDYN) INSTEAD OF A
+      *                      HARDCODED NAME.
+      *   04 AUG 2015  RS    ADDED CHECKPOINT/RESTART AROUND THE
+      *                      TRANSACTION LOOP.
+      *   01 SEP 2015  RS    CALLCKPT IS NOW READ TO END-OF-FILE ON
+      *                      RESTART SO THE LATEST CHECKPOINT IS USED,
+      *                      NOT THE FIRST; OPEN EXTEND INSTEAD OF
+      *                      OPEN OUTPUT SO A CRASH BEFORE THE FIRST
+      *                      INTERVAL DOES NOT LOSE THE PRIOR RUN'S
+      *                      CHECKPOINT.  3000-DYNAMIC-CALL NOW TESTS
+      *                      CALLDYN'S RESULT STATUS AND RECEIVES THE
+      *                      RESOLVED SUBPROGRAM NAME BACK FOR THE
+      *                      CHECKPOINT RECORD.  RETURN-CODE AT
+      *                      STOP RUN NOW REFLECTS OVERALL RUN HEALTH
+      *                      INSTEAD OF WHATEVER THE LAST TRANSACTION
+      *                      LEFT BEHIND.
+      *   02 SEP 2015  RS    1000-BASIC-CALL AND 2000-CLASSIC-CALL NOW
+      *                      WRITE A CALLERR AUDIT RECORD (WITH
+      *                      TIMESTAMP) THROUGH 9000-LOG-CALL-ERROR
+      *                      INSTEAD OF JUST DISPLAYING THE FAILURE --
+      *                      CALLERR IS THE SINGLE AUDIT TRAIL FOR
+      *                      EVERY CALL, NOT ONLY THE ONES THROUGH
+      *                      CALLDYN.
+      *   03 SEP 2015  RS    9000-LOG-CALL-ERROR NOW WRITES ONE CALLERR
+      *                      RECORD FOR EVERY CALL, SUCCESSFUL OR NOT
+      *                      (IT PREVIOUSLY ONLY LOGGED FAILURES, SO A
+      *                      PROGRAM'S CALL-COUNT AND ERROR-COUNT ON
+      *                      CALLRPT CAME OUT EQUAL), AND NOW CARRIES
+      *                      CALLDEMO-TRAN-CODE FOR 2000-CLASSIC-CALL
+      *                      INSTEAD OF BLANKING IT.  ADDED A FILE
+      *                      STATUS CHECK AFTER THE CALLCKPT AND
+      *                      CALLERR OPENS IN 1000-INITIALIZE.
       **********************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALLDEMO.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALLTRAN-FILE ASSIGN TO CALLTRAN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CALLTRAN-STATUS.
+
+           SELECT CALLCKPT-FILE ASSIGN TO CALLCKPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CALLCKPT-STATUS.
+
+           SELECT CALLERR-FILE ASSIGN TO CALLERR
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CALLERR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALLTRAN-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CALLTRAN.
+
+       FD  CALLCKPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CALLCKPT.
+
+       FD  CALLERR-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CALLERR-REC                 PIC X(80).
+
        WORKING-STORAGE SECTION.
-       77  WS-ALPHA                PIC X.
-       77  WS-OMEGA                PIC X.
-       77  WS-SUBPROGRAM-NAME      PIC X(08).
+       77  WS-SUBPROGRAM-NAME           PIC X(08).
+       COPY CALLPARM.
+       COPY CALLERR REPLACING LEADING ==CALLERR== BY ==WS-ERR-AREA==.
+
+       77  WS-CALLTRAN-STATUS           PIC X(02).
+           88  WS-CALLTRAN-OK               VALUE '00'.
+           88  WS-CALLTRAN-EOF              VALUE '10'.
+       77  WS-CALLCKPT-STATUS           PIC X(02).
+           88  WS-CALLCKPT-OK               VALUE '00'.
+       77  WS-CALLERR-STATUS            PIC X(02).
+           88  WS-CALLERR-OK                VALUE '00'.
+       77  WS-CD-DATE                   PIC 9(08).
+       77  WS-CD-TIME                   PIC 9(06).
+       77  WS-CALL-EXCEPTION-SWITCH     PIC X(01)   VALUE 'N'.
+           88  WS-CALL-EXCEPTION-OCCURRED   VALUE 'Y'.
+       77  WS-LOG-TRAN-CODE             PIC X(08).
+
+       77  WS-EOF-SWITCH                PIC X(01)   VALUE 'N'.
+           88  WS-END-OF-FILE               VALUE 'Y'.
+       77  WS-RESTART-SWITCH            PIC X(01)   VALUE 'N'.
+           88  WS-RESTART-REQUESTED         VALUE 'Y'.
+       77  WS-CKPT-EOF-SWITCH           PIC X(01)   VALUE 'N'.
+           88  WS-CKPT-END-OF-FILE          VALUE 'Y'.
+       77  WS-OPEN-FAILED-SWITCH        PIC X(01)   VALUE 'N'.
+           88  WS-OPEN-FAILED               VALUE 'Y'.
+
+       77  WS-TRAN-COUNT                PIC 9(09)   VALUE ZERO.
+       77  WS-RESTART-COUNT             PIC 9(09)   VALUE ZERO.
+       77  WS-CKPT-INTERVAL             PIC 9(09)   VALUE 1000.
+       77  WS-CKPT-QUOTIENT             PIC 9(09)   VALUE ZERO.
+       77  WS-CKPT-REMAINDER            PIC 9(09)   VALUE ZERO.
+       77  WS-DYN-REJECT-COUNT          PIC 9(07)   VALUE ZERO.
+
+       77  WS-DYN-RESULT-STATUS         PIC X(01).
+           88  WS-DYN-SUCCESS               VALUE 'S'.
+
        PROCEDURE DIVISION.
-           GOBACK
-           .
 
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           IF NOT WS-OPEN-FAILED
+               PERFORM 2000-PROCESS-TRANSACTIONS
+                   THRU 2000-PROCESS-TRANSACTIONS-EXIT
+                   UNTIL WS-END-OF-FILE
+
+               PERFORM 8000-TERMINATE
+                   THRU 8000-TERMINATE-EXIT
+           END-IF.
+
+           PERFORM 9200-SET-FINAL-RETURN-CODE
+               THRU 9200-SET-FINAL-RETURN-CODE-EXIT.
+
+           STOP RUN.
+
+      ***********************************************************
+      * 1000-INITIALIZE -- OPEN THE TRANSACTION FILE AND, IF A    *
+      * RESTART FILE IS PRESENT FROM A PRIOR RUN, SKIP FORWARD TO *
+      * THE LAST CHECKPOINTED TRANSACTION COUNT BEFORE RESUMING.  *
+      ***********************************************************
+       1000-INITIALIZE.
+           OPEN INPUT CALLTRAN-FILE.
+           IF NOT WS-CALLTRAN-OK
+               DISPLAY 'CALLDEMO: UNABLE TO OPEN CALLTRAN, STATUS='
+                   WS-CALLTRAN-STATUS
+               MOVE 'Y' TO WS-OPEN-FAILED-SWITCH
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           PERFORM 1100-READ-RESTART-FILE
+               THRU 1100-READ-RESTART-FILE-EXIT.
+
+           IF WS-RESTART-REQUESTED
+               PERFORM 1200-SKIP-TO-CHECKPOINT
+                   THRU 1200-SKIP-TO-CHECKPOINT-EXIT
+           END-IF.
+
+           OPEN EXTEND CALLCKPT-FILE.
+           IF NOT WS-CALLCKPT-OK
+               DISPLAY 'CALLDEMO: UNABLE TO OPEN CALLCKPT, STATUS='
+                   WS-CALLCKPT-STATUS
+               MOVE 'Y' TO WS-OPEN-FAILED-SWITCH
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN EXTEND CALLERR-FILE.
+           IF NOT WS-CALLERR-OK
+               DISPLAY 'CALLDEMO: UNABLE TO OPEN CALLERR, STATUS='
+                   WS-CALLERR-STATUS
+               MOVE 'Y' TO WS-OPEN-FAILED-SWITCH
+               CLOSE CALLCKPT-FILE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           PERFORM 1000-BASIC-CALL THRU 1000-BASIC-CALL-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 1100-READ-RESTART-FILE -- A CALLCKPT RECORD LEFT BEHIND   *
+      * FROM A PRIOR RUN MEANS THIS IS A RESTART, NOT A FRESH     *
+      * RUN.  THE RESTART FILE DD IS OPTIONAL -- IF IT IS NOT     *
+      * PRESENT (OR EMPTY) THIS IS A FRESH RUN.  CALLCKPT IS      *
+      * READ TO END-OF-FILE RATHER THAN JUST ONCE, SINCE A PRIOR  *
+      * RUN MAY HAVE WRITTEN SEVERAL CHECKPOINTS -- THE LAST      *
+      * RECORD ON THE FILE IS THE ONE TO RESTART FROM.            *
+      ***********************************************************
+       1100-READ-RESTART-FILE.
+           OPEN INPUT CALLCKPT-FILE.
+           IF WS-CALLCKPT-STATUS = '00'
+               PERFORM 1110-READ-ONE-CHECKPOINT
+                   THRU 1110-READ-ONE-CHECKPOINT-EXIT
+                   UNTIL WS-CKPT-END-OF-FILE
+               CLOSE CALLCKPT-FILE
+           END-IF.
+       1100-READ-RESTART-FILE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 1110-READ-ONE-CHECKPOINT -- EACH RECORD READ OVERLAYS     *
+      * WS-RESTART-COUNT, SO WHEN END-OF-FILE IS REACHED THE LAST *
+      * CHECKPOINT WRITTEN IS THE ONE LEFT BEHIND.                *
+      ***********************************************************
+       1110-READ-ONE-CHECKPOINT.
+           READ CALLCKPT-FILE
+               AT END
+                   MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+           END-READ.
+           IF NOT WS-CKPT-END-OF-FILE
+               MOVE CALLCKPT-TRAN-COUNT TO WS-RESTART-COUNT
+               MOVE 'Y' TO WS-RESTART-SWITCH
+           END-IF.
+       1110-READ-ONE-CHECKPOINT-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 1200-SKIP-TO-CHECKPOINT -- QSAM HAS NO KEYED REPOSITION,  *
+      * SO A RESTART RE-READS AND DISCARDS THE TRANSACTIONS       *
+      * ALREADY PROCESSED BY THE PRIOR RUN.                       *
+      ***********************************************************
+       1200-SKIP-TO-CHECKPOINT.
+           PERFORM 1210-SKIP-ONE-TRANSACTION
+               THRU 1210-SKIP-ONE-TRANSACTION-EXIT
+               UNTIL WS-END-OF-FILE
+               OR WS-TRAN-COUNT NOT LESS THAN WS-RESTART-COUNT.
+       1200-SKIP-TO-CHECKPOINT-EXIT.
+           EXIT.
+
+       1210-SKIP-ONE-TRANSACTION.
+           READ CALLTRAN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+           IF NOT WS-END-OF-FILE
+               ADD 1 TO WS-TRAN-COUNT
+           END-IF.
+       1210-SKIP-ONE-TRANSACTION-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2000-PROCESS-TRANSACTIONS -- MAIN TRANSACTION LOOP.  EACH *
+      * RECORD IS DRIVEN THROUGH 2000-CLASSIC-CALL AND THEN       *
+      * 3000-DYNAMIC-CALL; A CHECKPOINT IS WRITTEN EVERY           *
+      * WS-CKPT-INTERVAL TRANSACTIONS.                             *
+      ***********************************************************
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM 2100-READ-TRANSACTION
+               THRU 2100-READ-TRANSACTION-EXIT.
+
+           IF NOT WS-END-OF-FILE
+               ADD 1 TO WS-TRAN-COUNT
+               MOVE CALLDEMO-TRAN-STATUS-FLAG
+                   TO CALLDEMO-PARM-STATUS-FLAG
+               MOVE CALLDEMO-TRAN-DATA-FIELD
+                   TO CALLDEMO-PARM-DATA-FIELD
+
+               PERFORM 2000-CLASSIC-CALL THRU 2000-CLASSIC-CALL-EXIT
+               PERFORM 3000-DYNAMIC-CALL THRU 3000-DYNAMIC-CALL-EXIT
+
+               DIVIDE WS-TRAN-COUNT BY WS-CKPT-INTERVAL
+                   GIVING WS-CKPT-QUOTIENT
+                   REMAINDER WS-CKPT-REMAINDER
+               IF WS-CKPT-REMAINDER = ZERO
+                   PERFORM 5000-WRITE-CHECKPOINT
+                       THRU 5000-WRITE-CHECKPOINT-EXIT
+               END-IF
+           END-IF.
+       2000-PROCESS-TRANSACTIONS-EXIT.
+           EXIT.
+
+       2100-READ-TRANSACTION.
+           READ CALLTRAN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       2100-READ-TRANSACTION-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 1000-BASIC-CALL -- ORIGINAL ONE-SHOT DEMONSTRATION CALL,  *
+      * NOW WITH RETURN-CODE CHECKING AND ERROR LOGGING.          *
+      ***********************************************************
        1000-BASIC-CALL.
-           MOVE 'A' TO WS-ALPHA
-           MOVE 'Z' TO WS-OMEGA
-           CALL 'NOTREALNAME' 
-               USING WS-ALPHA WS-OMEGA
-           END-CALL
-           .
- 
+           MOVE 'A' TO CALLDEMO-PARM-STATUS-FLAG.
+           MOVE 'Z' TO CALLDEMO-PARM-DATA-FIELD.
+           MOVE 0 TO RETURN-CODE.
+           SET CALLDEMO-PARM-SEV-NORMAL TO TRUE.
+           MOVE 'N' TO WS-CALL-EXCEPTION-SWITCH.
+           MOVE SPACES TO WS-LOG-TRAN-CODE.
+           CALL 'NOTREALNAME'
+               USING CALLDEMO-PARM
+               ON EXCEPTION
+                   MOVE 'Y' TO WS-CALL-EXCEPTION-SWITCH
+           END-CALL.
+           PERFORM 9000-LOG-CALL-ERROR
+               THRU 9000-LOG-CALL-ERROR-EXIT.
+       1000-BASIC-CALL-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2000-CLASSIC-CALL -- DRIVEN ONCE PER TRANSACTION RECORD.  *
+      ***********************************************************
        2000-CLASSIC-CALL.
-           MOVE 'A' TO WS-ALPHA.
-           MOVE 'Z' TO WS-OMEGA.
-           CALL 'NOTREALNAME' 
-               USING WS-ALPHA WS-OMEGA.
-           .
+           MOVE 0 TO RETURN-CODE.
+           SET CALLDEMO-PARM-SEV-NORMAL TO TRUE.
+           MOVE 'N' TO WS-CALL-EXCEPTION-SWITCH.
+           MOVE CALLDEMO-TRAN-CODE TO WS-LOG-TRAN-CODE.
+           CALL 'NOTREALNAME'
+               USING CALLDEMO-PARM
+               ON EXCEPTION
+                   MOVE 'Y' TO WS-CALL-EXCEPTION-SWITCH
+           END-CALL.
+           PERFORM 9000-LOG-CALL-ERROR
+               THRU 9000-LOG-CALL-ERROR-EXIT.
+       2000-CLASSIC-CALL-EXIT.
+           EXIT.
 
+      ***********************************************************
+      * 3000-DYNAMIC-CALL -- HAND OFF TO CALLDYN, WHICH RESOLVES  *
+      * THE SUBPROGRAM NAME FROM THE CALLSUBT LOOKUP FILE,        *
+      * VALIDATES IT AGAINST THE APPROVED-PROGRAMS LIST, AND      *
+      * ISSUES THE CALL WITH ITS OWN RETURN-CODE CHECKING AND     *
+      * AUDIT LOGGING.                                             *
+      ***********************************************************
        3000-DYNAMIC-CALL.
-           MOVE 'A' TO WS-ALPHA.
-           MOVE 'Z' TO WS-OMEGA.
-           CALL WS-SUBPROGRAM-NAME 
-               USING WS-ALPHA WS-OMEGA.
-           .
+           CALL 'CALLDYN'
+               USING CALLDEMO-TRAN-CODE CALLDEMO-PARM
+                   WS-DYN-RESULT-STATUS WS-SUBPROGRAM-NAME
+               ON EXCEPTION
+                   PERFORM 9000-LOG-CALL-ERROR
+                       THRU 9000-LOG-CALL-ERROR-EXIT
+               NOT ON EXCEPTION
+                   IF NOT WS-DYN-SUCCESS
+                       PERFORM 9100-LOG-DYNAMIC-REJECT
+                           THRU 9100-LOG-DYNAMIC-REJECT-EXIT
+                   END-IF
+           END-CALL.
+       3000-DYNAMIC-CALL-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 5000-WRITE-CHECKPOINT -- RECORD THE CURRENT TRANSACTION   *
+      * COUNT, SUBPROGRAM NAME AND KEY FIELDS SO A SUBSEQUENT RUN *
+      * CAN RESTART FROM HERE INSTEAD OF RECORD ONE.              *
+      ***********************************************************
+       5000-WRITE-CHECKPOINT.
+           MOVE WS-TRAN-COUNT              TO CALLCKPT-TRAN-COUNT.
+           MOVE WS-SUBPROGRAM-NAME          TO CALLCKPT-SUBPROGRAM-NAME.
+           MOVE CALLDEMO-TRAN-CODE          TO CALLCKPT-TRAN-CODE.
+           MOVE CALLDEMO-PARM-DATA-FIELD   TO CALLCKPT-DATA-FIELD.
+           WRITE CALLCKPT-RECORD.
+       5000-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 8000-TERMINATE -- CLOSE THE FILES USED BY THIS RUN.       *
+      ***********************************************************
+       8000-TERMINATE.
+           CLOSE CALLTRAN-FILE.
+           CLOSE CALLCKPT-FILE.
+           CLOSE CALLERR-FILE.
+       8000-TERMINATE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 9000-LOG-CALL-ERROR -- 1000-BASIC-CALL AND 2000-CLASSIC-  *
+      * CALL HAVE NO LOOKUP FILE BEHIND THEM, SO THEY LOG DIRECTLY*
+      * TO CALLERR RATHER THAN THROUGH CALLDYN.  ONE RECORD IS    *
+      * WRITTEN FOR EVERY CALL ATTEMPT, SUCCESS OR FAILURE, THE   *
+      * SAME AS CALLDYN'S 9000-LOG-ERROR, SO CALLRPT AND CALLRECN *
+      * SEE A COMPLETE AUDIT TRAIL REGARDLESS OF WHICH PARAGRAPH  *
+      * ISSUED THE CALL.                                           *
+      ***********************************************************
+       9000-LOG-CALL-ERROR.
+           IF WS-CALL-EXCEPTION-OCCURRED
+               OR RETURN-CODE NOT = 0
+               OR NOT CALLDEMO-PARM-SEV-NORMAL
+               DISPLAY 'CALLDEMO: CALL FAILED, PROGRAM=NOTREALNAME '
+                   'STATUS=' CALLDEMO-PARM-STATUS-FLAG
+                   ' DATA=' CALLDEMO-PARM-DATA-FIELD
+                   ' RETURN-CODE=' RETURN-CODE
+               SET WS-ERR-AREA-DISP-CALL-FAILED TO TRUE
+           ELSE
+               SET WS-ERR-AREA-DISP-SUCCESS TO TRUE
+           END-IF.
+           MOVE 'NOTREALNAME'              TO WS-ERR-AREA-PROGRAM-NAME.
+           MOVE WS-LOG-TRAN-CODE            TO WS-ERR-AREA-TRAN-CODE.
+           MOVE CALLDEMO-PARM-STATUS-FLAG   TO WS-ERR-AREA-STATUS-FLAG.
+           MOVE CALLDEMO-PARM-DATA-FIELD    TO WS-ERR-AREA-DATA-FIELD.
+           MOVE RETURN-CODE                TO WS-ERR-AREA-RETURN-CODE.
+           ACCEPT WS-CD-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CD-TIME FROM TIME.
+           MOVE WS-CD-DATE TO WS-ERR-AREA-DATE.
+           MOVE WS-CD-TIME TO WS-ERR-AREA-TIME.
+           WRITE CALLERR-REC FROM WS-ERR-AREA-RECORD.
+       9000-LOG-CALL-ERROR-EXIT.
+           EXIT.
 
+      ***********************************************************
+      * 9100-LOG-DYNAMIC-REJECT -- CALLDYN ALREADY WROTE ITS OWN  *
+      * CALLERR AUDIT RECORD FOR THIS REJECTION; THIS JUST COUNTS *
+      * IT SO THE RUN'S FINAL RETURN-CODE REFLECTS IT.            *
+      ***********************************************************
+       9100-LOG-DYNAMIC-REJECT.
+           ADD 1 TO WS-DYN-REJECT-COUNT.
+           DISPLAY 'CALLDEMO: DYNAMIC CALL REJECTED, TRAN-CODE='
+               CALLDEMO-TRAN-CODE
+               ' RESULT=' WS-DYN-RESULT-STATUS.
+       9100-LOG-DYNAMIC-REJECT-EXIT.
+           EXIT.
 
+      ***********************************************************
+      * 9200-SET-FINAL-RETURN-CODE -- MAKE THE RETURN-CODE AT     *
+      * STOP RUN REFLECT OVERALL RUN HEALTH, NOT WHATEVER THE     *
+      * LAST CALL HAPPENED TO LEAVE BEHIND, SO THE JCL'S COND=    *
+      * TESTS ON STEP010 ARE DEPENDABLE.                          *
+      ***********************************************************
+       9200-SET-FINAL-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN WS-OPEN-FAILED
+                   MOVE 16 TO RETURN-CODE
+               WHEN WS-DYN-REJECT-COUNT NOT = ZERO
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
+       9200-SET-FINAL-RETURN-CODE-EXIT.
+           EXIT.
 
        9999-END.
-           .
\ No newline at end of file
+           EXIT.
