@@ -0,0 +1,288 @@
+      **********************************************************************
+      * AUTHOR:    R SUBRAMANIAN
+      * DATE:      14 JUL 2015
+      * PURPOSE:   RESOLVE A TRANSACTION CODE TO A DOWNSTREAM SUBPROGRAM
+      *            NAME VIA THE CALLSUBT LOOKUP FILE, VALIDATE THAT
+      *            NAME AGAINST THE CALLAPPR APPROVED-PROGRAMS LIST,
+      *            AND ISSUE THE CALL.  THIS IS THE DYNAMIC-CALL LOGIC
+      *            SHARED BY CALLDEMO'S 3000-DYNAMIC-CALL PARAGRAPH
+      *            (BATCH) AND CALLONL (ONLINE), SO A FAILED CALL CAN
+      *            BE RERUN INTERACTIVELY WITHOUT RERUNNING THE WHOLE
+      *            BATCH STEP.
+      *
+      * MODIFICATION HISTORY:
+      *   14 JUL 2015  RS    ORIGINAL PROGRAM -- LOOKUP TABLE DRIVES
+      *                      DYNAMIC CALL, RETURN-CODE CHECKING AND
+      *                      ERROR LOGGING AROUND THE CALL.
+      *   11 AUG 2015  RS    ADDED APPROVED-PROGRAMS VALIDATION BEFORE
+      *                      THE CALL IS ISSUED.
+      *   01 SEP 2015  RS    WS-SUBPROGRAM-NAME IS NOW CLEARED AT THE
+      *                      START OF EVERY CALL SO A LOOKUP FAILURE
+      *                      CANNOT LOG THE PRIOR CALL'S PROGRAM NAME;
+      *                      THE RESOLVED NAME IS NOW RETURNED TO THE
+      *                      CALLER AS LS-SUBPROGRAM-NAME FOR THE
+      *                      CHECKPOINT/AUDIT RECORD; CALLDEMO-PARM-
+      *                      RETURN-SEV IS NOW SET AND CHECKED AROUND
+      *                      THE CALL.
+      *   02 SEP 2015  RS    WS-SAVE-RETURN-CODE IS NOW CLEARED AT THE
+      *                      START OF EVERY CALL, NOT JUST INSIDE
+      *                      4000-DYNAMIC-CALL -- A LOOKUP OR
+      *                      APPROVAL REJECTION WAS LOGGING WHATEVER
+      *                      RETURN-CODE THE PRIOR CALL TO THIS
+      *                      RESIDENT SUBPROGRAM LEFT BEHIND.
+      *   03 SEP 2015  RS    1000-INITIALIZE NOW CHECKS FILE STATUS
+      *                      AFTER EACH OPEN INSTEAD OF SETTING
+      *                      WS-FILES-OPEN-SWITCH UNCONDITIONALLY --
+      *                      A MISSING CALLSUBT/CALLAPPR KSDS USED TO
+      *                      LEAVE THE FILES "OPEN" FOR THE REST OF
+      *                      THE RUN AND EVERY TRANSACTION FELL
+      *                      THROUGH TO 4000-DYNAMIC-CALL WITH A
+      *                      BLANK SUBPROGRAM NAME.  2000-LOOKUP-
+      *                      SUBPROGRAM AND 3000-VALIDATE-APPROVED
+      *                      NOW ALSO DEFAULT LS-RESULT-STATUS TO 'F'
+      *                      ON ANY UNEXPECTED FILE STATUS INSTEAD OF
+      *                      LEAVING IT AT SPACE.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALLDYN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALLSUBT-FILE ASSIGN TO CALLSUBT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CALLSUBT-TRAN-CODE
+               FILE STATUS IS WS-CALLSUBT-STATUS.
+
+           SELECT CALLAPPR-FILE ASSIGN TO CALLAPPR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CALLAPPR-PROGRAM-NAME
+               FILE STATUS IS WS-CALLAPPR-STATUS.
+
+           SELECT CALLERR-FILE ASSIGN TO CALLERR
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CALLERR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALLSUBT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CALLSUBT.
+
+       FD  CALLAPPR-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CALLAPPR.
+
+       FD  CALLERR-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CALLERR-REC                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CALLSUBT-STATUS              PIC X(02).
+           88  WS-CALLSUBT-OK                  VALUE '00'.
+           88  WS-CALLSUBT-NOTFOUND            VALUE '23'.
+       77  WS-CALLAPPR-STATUS              PIC X(02).
+           88  WS-CALLAPPR-OK                  VALUE '00'.
+           88  WS-CALLAPPR-NOTFOUND            VALUE '23'.
+       77  WS-CALLERR-STATUS               PIC X(02).
+           88  WS-CALLERR-OK                    VALUE '00'.
+       77  WS-FILES-OPEN-SWITCH            PIC X(01)   VALUE 'N'.
+           88  WS-FILES-ARE-OPEN               VALUE 'Y'.
+       77  WS-SUBPROGRAM-NAME              PIC X(08).
+       77  WS-SAVE-RETURN-CODE             PIC S9(04).
+       COPY CALLERR REPLACING LEADING ==CALLERR== BY ==WS-ERR-AREA==.
+       77  WS-CD-DATE                      PIC 9(08).
+       77  WS-CD-TIME                      PIC 9(06).
+
+       LINKAGE SECTION.
+       01  LS-TRAN-CODE                    PIC X(08).
+       COPY CALLPARM REPLACING LEADING ==CALLDEMO-PARM== BY ==LS-PARM==.
+       01  LS-RESULT-STATUS                PIC X(01).
+           88  LS-RESULT-SUCCESS               VALUE 'S'.
+           88  LS-RESULT-NOT-FOUND             VALUE 'N'.
+           88  LS-RESULT-NOT-APPROVED          VALUE 'R'.
+           88  LS-RESULT-CALL-FAILED           VALUE 'F'.
+       01  LS-SUBPROGRAM-NAME              PIC X(08).
+
+       PROCEDURE DIVISION USING LS-TRAN-CODE LS-PARM LS-RESULT-STATUS
+               LS-SUBPROGRAM-NAME.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           MOVE SPACES TO WS-SUBPROGRAM-NAME.
+           MOVE SPACES TO LS-SUBPROGRAM-NAME.
+           MOVE ZERO TO WS-SAVE-RETURN-CODE.
+
+           IF LS-RESULT-STATUS = SPACE
+               PERFORM 2000-LOOKUP-SUBPROGRAM
+                   THRU 2000-LOOKUP-SUBPROGRAM-EXIT
+           END-IF.
+
+           IF WS-CALLSUBT-OK AND LS-RESULT-STATUS = SPACE
+               PERFORM 3000-VALIDATE-APPROVED
+                   THRU 3000-VALIDATE-APPROVED-EXIT
+           END-IF.
+
+           IF LS-RESULT-STATUS = SPACE
+               PERFORM 4000-DYNAMIC-CALL
+                   THRU 4000-DYNAMIC-CALL-EXIT
+           END-IF.
+
+           MOVE WS-SUBPROGRAM-NAME TO LS-SUBPROGRAM-NAME.
+
+           GOBACK.
+
+      ***********************************************************
+      * 1000-INITIALIZE -- OPEN THE CONTROL AND AUDIT FILES THE   *
+      * FIRST TIME THIS SUBPROGRAM IS CALLED.  IT STAYS RESIDENT  *
+      * FOR THE LIFE OF THE RUN SO THE FILES ARE OPENED ONCE.     *
+      ***********************************************************
+       1000-INITIALIZE.
+           MOVE SPACE TO LS-RESULT-STATUS.
+           IF NOT WS-FILES-ARE-OPEN
+               OPEN INPUT CALLSUBT-FILE
+               IF NOT WS-CALLSUBT-OK
+                   DISPLAY 'CALLDYN: UNABLE TO OPEN CALLSUBT, STATUS='
+                       WS-CALLSUBT-STATUS
+                   MOVE 'F' TO LS-RESULT-STATUS
+                   GO TO 1000-INITIALIZE-EXIT
+               END-IF
+
+               OPEN INPUT CALLAPPR-FILE
+               IF NOT WS-CALLAPPR-OK
+                   DISPLAY 'CALLDYN: UNABLE TO OPEN CALLAPPR, STATUS='
+                       WS-CALLAPPR-STATUS
+                   MOVE 'F' TO LS-RESULT-STATUS
+                   CLOSE CALLSUBT-FILE
+                   GO TO 1000-INITIALIZE-EXIT
+               END-IF
+
+               OPEN EXTEND CALLERR-FILE
+               IF NOT WS-CALLERR-OK
+                   DISPLAY 'CALLDYN: UNABLE TO OPEN CALLERR, STATUS='
+                       WS-CALLERR-STATUS
+                   MOVE 'F' TO LS-RESULT-STATUS
+                   CLOSE CALLSUBT-FILE
+                   CLOSE CALLAPPR-FILE
+                   GO TO 1000-INITIALIZE-EXIT
+               END-IF
+
+               MOVE 'Y' TO WS-FILES-OPEN-SWITCH
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2000-LOOKUP-SUBPROGRAM -- RESOLVE THE TRANSACTION CODE    *
+      * TO A SUBPROGRAM NAME VIA THE KEYED CALLSUBT CONTROL FILE. *
+      ***********************************************************
+       2000-LOOKUP-SUBPROGRAM.
+           MOVE LS-TRAN-CODE TO CALLSUBT-TRAN-CODE.
+           READ CALLSUBT-FILE
+               KEY IS CALLSUBT-TRAN-CODE
+               INVALID KEY
+                   MOVE 'N' TO LS-RESULT-STATUS
+           END-READ.
+           IF WS-CALLSUBT-OK
+               IF CALLSUBT-INACTIVE
+                   MOVE 'N' TO LS-RESULT-STATUS
+               ELSE
+                   MOVE CALLSUBT-PROGRAM-NAME TO WS-SUBPROGRAM-NAME
+               END-IF
+           ELSE
+               IF LS-RESULT-STATUS = SPACE
+                   MOVE 'F' TO LS-RESULT-STATUS
+               END-IF
+           END-IF.
+           IF LS-RESULT-STATUS = 'N' OR LS-RESULT-STATUS = 'F'
+               PERFORM 9000-LOG-ERROR THRU 9000-LOG-ERROR-EXIT
+           END-IF.
+       2000-LOOKUP-SUBPROGRAM-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 3000-VALIDATE-APPROVED -- REJECT A TYPO OR A RETIRED      *
+      * SUBPROGRAM NAME BEFORE THE CALL IS EVER ISSUED.           *
+      ***********************************************************
+       3000-VALIDATE-APPROVED.
+           MOVE WS-SUBPROGRAM-NAME TO CALLAPPR-PROGRAM-NAME.
+           READ CALLAPPR-FILE
+               KEY IS CALLAPPR-PROGRAM-NAME
+               INVALID KEY
+                   MOVE 'R' TO LS-RESULT-STATUS
+           END-READ.
+           IF WS-CALLAPPR-OK
+               IF NOT CALLAPPR-APPROVED
+                   MOVE 'R' TO LS-RESULT-STATUS
+               END-IF
+           ELSE
+               IF LS-RESULT-STATUS = SPACE
+                   MOVE 'F' TO LS-RESULT-STATUS
+               END-IF
+           END-IF.
+           IF LS-RESULT-STATUS = 'R' OR LS-RESULT-STATUS = 'F'
+               PERFORM 9000-LOG-ERROR THRU 9000-LOG-ERROR-EXIT
+           END-IF.
+       3000-VALIDATE-APPROVED-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 4000-DYNAMIC-CALL -- ISSUE THE ACTUAL CALL UNDER          *
+      * ON EXCEPTION / NOT ON EXCEPTION, CHECK RETURN-CODE, AND   *
+      * LOG AN AUDIT RECORD EITHER WAY.                           *
+      ***********************************************************
+       4000-DYNAMIC-CALL.
+           MOVE 0 TO RETURN-CODE.
+           SET LS-PARM-SEV-NORMAL TO TRUE.
+           CALL WS-SUBPROGRAM-NAME
+               USING LS-PARM
+               ON EXCEPTION
+                   MOVE 'F' TO LS-RESULT-STATUS
+               NOT ON EXCEPTION
+                   MOVE 'S' TO LS-RESULT-STATUS
+           END-CALL.
+           MOVE RETURN-CODE TO WS-SAVE-RETURN-CODE.
+           IF LS-RESULT-STATUS = 'S'
+               AND (WS-SAVE-RETURN-CODE NOT = 0
+                    OR NOT LS-PARM-SEV-NORMAL)
+               MOVE 'F' TO LS-RESULT-STATUS
+           END-IF.
+           PERFORM 9000-LOG-ERROR THRU 9000-LOG-ERROR-EXIT.
+       4000-DYNAMIC-CALL-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 9000-LOG-ERROR -- WRITE ONE AUDIT/ERROR RECORD FOR THIS   *
+      * CALL ATTEMPT, REGARDLESS OF OUTCOME, SO THE RUN IS        *
+      * DIAGNOSABLE THE NEXT MORNING WITHOUT A CORE DUMP.         *
+      ***********************************************************
+       9000-LOG-ERROR.
+           MOVE WS-SUBPROGRAM-NAME    TO WS-ERR-AREA-PROGRAM-NAME.
+           MOVE LS-TRAN-CODE          TO WS-ERR-AREA-TRAN-CODE.
+           MOVE LS-PARM-STATUS-FLAG   TO WS-ERR-AREA-STATUS-FLAG.
+           MOVE LS-PARM-DATA-FIELD    TO WS-ERR-AREA-DATA-FIELD.
+           MOVE WS-SAVE-RETURN-CODE   TO WS-ERR-AREA-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN LS-RESULT-STATUS = 'S'
+                   SET WS-ERR-AREA-DISP-SUCCESS      TO TRUE
+               WHEN LS-RESULT-STATUS = 'N'
+                   SET WS-ERR-AREA-DISP-NOT-FOUND     TO TRUE
+               WHEN LS-RESULT-STATUS = 'R'
+                   SET WS-ERR-AREA-DISP-NOT-APPROVED  TO TRUE
+               WHEN OTHER
+                   SET WS-ERR-AREA-DISP-CALL-FAILED   TO TRUE
+           END-EVALUATE.
+           ACCEPT WS-CD-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CD-TIME FROM TIME.
+           MOVE WS-CD-DATE TO WS-ERR-AREA-DATE.
+           MOVE WS-CD-TIME TO WS-ERR-AREA-TIME.
+           WRITE CALLERR-REC FROM WS-ERR-AREA-RECORD.
+       9000-LOG-ERROR-EXIT.
+           EXIT.
+
+       9999-END.
+           EXIT.
