@@ -0,0 +1,130 @@
+      **********************************************************************
+      * AUTHOR:    R SUBRAMANIAN
+      * DATE:      25 AUG 2015
+      * PURPOSE:   ONLINE (CICS) ENTRY POINT FOR A ONE-OFF DYNAMIC
+      *            CALL.  ACCEPTS A SUBPROGRAM NAME AND THE
+      *            CALLDEMO-PARM FIELDS FROM THE TERMINAL AND INVOKES
+      *            CALLDYN SYNCHRONOUSLY -- THE SAME DYNAMIC-CALL LOGIC
+      *            3000-DYNAMIC-CALL USES IN BATCH -- SO OPERATIONS
+      *            CAN RE-RUN A SINGLE FAILED CALL INTERACTIVELY
+      *            WITHOUT RERUNNING THE WHOLE BATCH STEP.
+      *
+      * MODIFICATION HISTORY:
+      *   25 AUG 2015  RS    ORIGINAL PROGRAM.
+      *   01 SEP 2015  RS    CALLDYN NOW RETURNS THE RESOLVED SUBPROGRAM
+      *                      NAME AS A FOURTH PARAMETER; THE RESPONSE
+      *                      MESSAGE NOW SHOWS IT.  CALLDEMO-PARM-
+      *                      RETURN-SEV IS NOW SET BEFORE THE CALL.
+      *   02 SEP 2015  RS    1000-RECEIVE-REQUEST NOW CHECKS
+      *                      WS-CICS-RESP -- A FAILED RECEIVE (OPERATOR
+      *                      SENT NOTHING, WRONG LENGTH, TIME-OUT) NO
+      *                      LONGER FALLS THROUGH INTO 2000-DISPATCH
+      *                      WITH WHATEVER WAS LEFT IN CALLONL-COMMAREA.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALLONL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CALLONL-COMMAREA.
+           05  CALLONL-TRAN-CODE            PIC X(08).
+           05  CALLONL-STATUS-FLAG          PIC X(01).
+           05  CALLONL-DATA-FIELD           PIC X(30).
+           05  CALLONL-RESULT-STATUS        PIC X(01).
+
+       COPY CALLPARM.
+
+       77  WS-CICS-RESP                     PIC S9(08) COMP.
+       77  WS-SUBPROGRAM-NAME                PIC X(08).
+       77  WS-RECEIVE-FAILED-SWITCH          PIC X(01)   VALUE 'N'.
+           88  WS-RECEIVE-FAILED                 VALUE 'Y'.
+
+       01  WS-RESPONSE-MESSAGE.
+           05  WS-RM-TRAN-CODE               PIC X(08).
+           05  FILLER                        PIC X(01).
+           05  WS-RM-SUBPROGRAM-RESULT       PIC X(01).
+           05  FILLER                        PIC X(01).
+           05  WS-RM-SUBPROGRAM-NAME         PIC X(08).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                      PIC X(40).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 1000-RECEIVE-REQUEST
+                   THRU 1000-RECEIVE-REQUEST-EXIT
+           ELSE
+               MOVE DFHCOMMAREA TO CALLONL-COMMAREA
+           END-IF.
+
+           IF NOT WS-RECEIVE-FAILED
+               PERFORM 2000-DISPATCH
+                   THRU 2000-DISPATCH-EXIT
+           END-IF.
+
+           PERFORM 3000-SEND-RESPONSE
+               THRU 3000-SEND-RESPONSE-EXIT.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+      ***********************************************************
+      * 1000-RECEIVE-REQUEST -- A FIRST-TIME INVOCATION RECEIVES  *
+      * THE SUBPROGRAM NAME AND PARM FIELDS FROM THE TERMINAL.    *
+      * A FAILED RECEIVE (OPERATOR SENT NOTHING, WRONG LENGTH,    *
+      * TIME-OUT) LEAVES CALLONL-COMMAREA UNRELIABLE, SO IT IS    *
+      * CLEARED AND WS-RECEIVE-FAILED-SWITCH IS SET SO THE        *
+      * MAINLINE SKIPS 2000-DISPATCH RATHER THAN CALLING CALLDYN  *
+      * WITH GARBAGE DATA.                                         *
+      ***********************************************************
+       1000-RECEIVE-REQUEST.
+           EXEC CICS
+               RECEIVE INTO(CALLONL-COMMAREA)
+                       LENGTH(LENGTH OF CALLONL-COMMAREA)
+               RESP(WS-CICS-RESP)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-RECEIVE-FAILED-SWITCH
+               MOVE SPACES TO CALLONL-COMMAREA
+               MOVE 'F' TO CALLONL-RESULT-STATUS
+               MOVE SPACES TO WS-SUBPROGRAM-NAME
+           END-IF.
+       1000-RECEIVE-REQUEST-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2000-DISPATCH -- BUILD THE SHARED PARAMETER BLOCK AND      *
+      * CALL CALLDYN, THE SAME DYNAMIC-CALL LOGIC THE BATCH        *
+      * 3000-DYNAMIC-CALL PARAGRAPH USES.                          *
+      ***********************************************************
+       2000-DISPATCH.
+           MOVE CALLONL-STATUS-FLAG TO CALLDEMO-PARM-STATUS-FLAG.
+           MOVE CALLONL-DATA-FIELD  TO CALLDEMO-PARM-DATA-FIELD.
+           SET CALLDEMO-PARM-SEV-NORMAL TO TRUE.
+           CALL 'CALLDYN'
+               USING CALLONL-TRAN-CODE CALLDEMO-PARM
+                   CALLONL-RESULT-STATUS WS-SUBPROGRAM-NAME.
+       2000-DISPATCH-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 3000-SEND-RESPONSE -- TELL THE TERMINAL OPERATOR HOW THE  *
+      * DISPATCH CAME OUT.                                         *
+      ***********************************************************
+       3000-SEND-RESPONSE.
+           MOVE CALLONL-TRAN-CODE TO WS-RM-TRAN-CODE.
+           MOVE CALLONL-RESULT-STATUS TO WS-RM-SUBPROGRAM-RESULT.
+           MOVE WS-SUBPROGRAM-NAME TO WS-RM-SUBPROGRAM-NAME.
+           EXEC CICS
+               SEND FROM(WS-RESPONSE-MESSAGE)
+                    LENGTH(LENGTH OF WS-RESPONSE-MESSAGE)
+               ERASE
+           END-EXEC.
+       3000-SEND-RESPONSE-EXIT.
+           EXIT.
+
+       9999-END.
+           EXIT.
