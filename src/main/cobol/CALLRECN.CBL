@@ -0,0 +1,279 @@
+      **********************************************************************
+      * AUTHOR:    R SUBRAMANIAN
+      * DATE:      18 AUG 2015
+      * PURPOSE:   END-OF-DAY RECONCILIATION.  COMPARES THE CALLEXP
+      *            CONTROL FILE OF EXPECTED WS-SUBPROGRAM-NAME/
+      *            TRANSACTION-CODE EXECUTIONS FOR THE RUN AGAINST THE
+      *            CALLERR AUDIT TRAIL PRODUCED DURING PROCESSING AND
+      *            FLAGS ANY EXPECTED CALL THAT NEVER HAPPENED, SO A
+      *            TRANSACTION DROPPED UPSTREAM IS CAUGHT THE SAME DAY
+      *            INSTEAD OF WHEN A DOWNSTREAM REPORT TURNS UP WRONG.
+      *
+      * MODIFICATION HISTORY:
+      *   18 AUG 2015  RS    ORIGINAL PROGRAM.
+      *   02 SEP 2015  RS    WIDENED WS-DL-EXPECTED AND WS-DL-ACTUAL
+      *                      TO MATCH THE PIC 9(07) TABLE COUNTERS
+      *                      THEY ARE MOVED FROM -- THE OLD SIX-DIGIT
+      *                      EDIT PICTURE WAS TRUNCATING ANY COUNT AT
+      *                      OR ABOVE 1,000,000.
+      *   02 SEP 2015  RS    ADDED A BOUNDS CHECK IN 2000-LOAD-EXPECTED
+      *                      AGAINST WS-MAX-EXPECTED SO A CALLEXP FILE
+      *                      WITH MORE THAN 500 ROWS IS REJECTED
+      *                      CLEANLY INSTEAD OF INDEXING PAST THE END
+      *                      OF CALLRECN-EXP-TABLE.
+      *   03 SEP 2015  RS    1000-INITIALIZE NOW CHECKS FILE STATUS
+      *                      AFTER EACH OPEN AND STOPS CLEANLY (RC=16)
+      *                      INSTEAD OF FALLING THROUGH TO READ/WRITE
+      *                      AGAINST A FILE THAT NEVER OPENED.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALLRECN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALLEXP-FILE ASSIGN TO CALLEXP
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CALLEXP-STATUS.
+
+           SELECT CALLERR-FILE ASSIGN TO CALLERR
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CALLERR-STATUS.
+
+           SELECT CALLRECN-FILE ASSIGN TO CALLRECN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CALLRECN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALLEXP-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CALLEXP.
+
+       FD  CALLERR-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CALLERR.
+
+       FD  CALLRECN-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  CALLRECN-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CALLEXP-STATUS                PIC X(02).
+           88  WS-CALLEXP-OK                    VALUE '00'.
+       77  WS-CALLERR-STATUS                PIC X(02).
+           88  WS-CALLERR-OK                    VALUE '00'.
+       77  WS-CALLRECN-STATUS               PIC X(02).
+           88  WS-CALLRECN-OK                    VALUE '00'.
+       77  WS-EOF-SWITCH                    PIC X(01)   VALUE 'N'.
+           88  WS-END-OF-FILE                   VALUE 'Y'.
+       77  WS-OPEN-FAILED-SWITCH            PIC X(01)   VALUE 'N'.
+           88  WS-OPEN-FAILED                   VALUE 'Y'.
+
+       77  WS-EXP-COUNT                     PIC 9(05)   VALUE ZERO.
+       77  WS-EX                            PIC 9(05)   VALUE ZERO.
+       77  WS-MISSING-COUNT                 PIC 9(05)   VALUE ZERO.
+       77  WS-MAX-EXPECTED                  PIC 9(05)   VALUE 500.
+       77  WS-TABLE-FULL-COUNT              PIC 9(05)   VALUE ZERO.
+
+       01  CALLRECN-EXP-TABLE.
+           05  CALLRECN-EXP-ENTRY OCCURS 500 TIMES
+                   INDEXED BY CALLRECN-EX.
+               10  CALLRECN-E-SUBPROGRAM    PIC X(08).
+               10  CALLRECN-E-TRAN-CODE     PIC X(08).
+               10  CALLRECN-E-EXPECTED      PIC 9(07).
+               10  CALLRECN-E-ACTUAL        PIC 9(07).
+
+       01  WS-HEADING-1.
+           05  FILLER               PIC X(40) VALUE
+               'CALLDEMO END-OF-DAY RECONCILIATION'.
+       01  WS-HEADING-2.
+           05  FILLER               PIC X(08) VALUE 'PROGRAM '.
+           05  FILLER               PIC X(08) VALUE 'TRANCODE'.
+           05  FILLER               PIC X(09) VALUE 'EXPECTED '.
+           05  FILLER               PIC X(08) VALUE 'ACTUAL  '.
+           05  FILLER               PIC X(10) VALUE 'STATUS    '.
+       01  WS-DETAIL-LINE.
+           05  WS-DL-SUBPROGRAM     PIC X(08).
+           05  FILLER               PIC X(01).
+           05  WS-DL-TRAN-CODE      PIC X(08).
+           05  FILLER               PIC X(01).
+           05  WS-DL-EXPECTED       PIC ZZZZ,ZZ9.
+           05  FILLER               PIC X(01).
+           05  WS-DL-ACTUAL         PIC ZZZZ,ZZ9.
+           05  FILLER               PIC X(01).
+           05  WS-DL-STATUS         PIC X(07).
+       01  WS-SUMMARY-LINE.
+           05  FILLER               PIC X(22) VALUE
+               'EXPECTED BUT MISSING:'.
+           05  WS-SL-MISSING-COUNT  PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           IF NOT WS-OPEN-FAILED
+               PERFORM 2000-LOAD-EXPECTED
+                   THRU 2000-LOAD-EXPECTED-EXIT
+                   UNTIL WS-END-OF-FILE
+
+               MOVE 'N' TO WS-EOF-SWITCH
+               PERFORM 3000-APPLY-ACTUAL
+                   THRU 3000-APPLY-ACTUAL-EXIT
+                   UNTIL WS-END-OF-FILE
+
+               PERFORM 4000-PRINT-RECONCILIATION
+                   THRU 4000-PRINT-RECONCILIATION-EXIT
+
+               PERFORM 8000-TERMINATE
+                   THRU 8000-TERMINATE-EXIT
+
+               IF WS-MISSING-COUNT NOT = ZERO
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           ELSE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CALLEXP-FILE.
+           IF NOT WS-CALLEXP-OK
+               DISPLAY 'CALLRECN: UNABLE TO OPEN CALLEXP, STATUS='
+                   WS-CALLEXP-STATUS
+               MOVE 'Y' TO WS-OPEN-FAILED-SWITCH
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN INPUT CALLERR-FILE.
+           IF NOT WS-CALLERR-OK
+               DISPLAY 'CALLRECN: UNABLE TO OPEN CALLERR, STATUS='
+                   WS-CALLERR-STATUS
+               MOVE 'Y' TO WS-OPEN-FAILED-SWITCH
+               CLOSE CALLEXP-FILE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT CALLRECN-FILE.
+           IF NOT WS-CALLRECN-OK
+               DISPLAY 'CALLRECN: UNABLE TO OPEN CALLRECN, STATUS='
+                   WS-CALLRECN-STATUS
+               MOVE 'Y' TO WS-OPEN-FAILED-SWITCH
+               CLOSE CALLEXP-FILE
+               CLOSE CALLERR-FILE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2000-LOAD-EXPECTED -- BUILD THE IN-MEMORY TABLE OF        *
+      * EXPECTED SUBPROGRAM/TRANSACTION-CODE EXECUTIONS FOR THE   *
+      * RUN FROM THE CALLEXP CONTROL FILE.                         *
+      ***********************************************************
+       2000-LOAD-EXPECTED.
+           READ CALLEXP-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+           IF NOT WS-END-OF-FILE
+               IF WS-EXP-COUNT NOT LESS THAN WS-MAX-EXPECTED
+                   ADD 1 TO WS-TABLE-FULL-COUNT
+                   DISPLAY 'CALLRECN: EXPECTED TABLE FULL, DROPPING '
+                       CALLEXP-SUBPROGRAM-NAME
+               ELSE
+                   ADD 1 TO WS-EXP-COUNT
+                   SET CALLRECN-EX TO WS-EXP-COUNT
+                   MOVE CALLEXP-SUBPROGRAM-NAME
+                       TO CALLRECN-E-SUBPROGRAM (CALLRECN-EX)
+                   MOVE CALLEXP-TRAN-CODE
+                       TO CALLRECN-E-TRAN-CODE (CALLRECN-EX)
+                   MOVE CALLEXP-EXPECTED-COUNT
+                       TO CALLRECN-E-EXPECTED (CALLRECN-EX)
+                   MOVE ZERO TO CALLRECN-E-ACTUAL (CALLRECN-EX)
+               END-IF
+           END-IF.
+       2000-LOAD-EXPECTED-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 3000-APPLY-ACTUAL -- READ THE CALLERR AUDIT TRAIL AND     *
+      * TALLY EACH SUCCESSFUL CALL AGAINST THE MATCHING EXPECTED  *
+      * TABLE ENTRY.                                               *
+      ***********************************************************
+       3000-APPLY-ACTUAL.
+           READ CALLERR-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+           IF NOT WS-END-OF-FILE
+               IF CALLERR-DISP-SUCCESS
+                   PERFORM 3100-TALLY-ONE-ENTRY
+                       THRU 3100-TALLY-ONE-ENTRY-EXIT
+                       VARYING CALLRECN-EX FROM 1 BY 1
+                       UNTIL CALLRECN-EX > WS-EXP-COUNT
+               END-IF
+           END-IF.
+       3000-APPLY-ACTUAL-EXIT.
+           EXIT.
+
+       3100-TALLY-ONE-ENTRY.
+           IF CALLRECN-E-SUBPROGRAM (CALLRECN-EX) = CALLERR-PROGRAM-NAME
+               AND CALLRECN-E-TRAN-CODE (CALLRECN-EX)
+                   = CALLERR-TRAN-CODE
+               ADD 1 TO CALLRECN-E-ACTUAL (CALLRECN-EX)
+           END-IF.
+       3100-TALLY-ONE-ENTRY-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 4000-PRINT-RECONCILIATION -- ONE LINE PER EXPECTED ENTRY; *
+      * ANY ENTRY WHOSE ACTUAL COUNT DID NOT REACH THE EXPECTED   *
+      * COUNT IS FLAGGED MISSING.                                  *
+      ***********************************************************
+       4000-PRINT-RECONCILIATION.
+           WRITE CALLRECN-LINE FROM WS-HEADING-1.
+           WRITE CALLRECN-LINE FROM WS-HEADING-2.
+           PERFORM 4100-PRINT-ONE-ENTRY
+               THRU 4100-PRINT-ONE-ENTRY-EXIT
+               VARYING CALLRECN-EX FROM 1 BY 1
+               UNTIL CALLRECN-EX > WS-EXP-COUNT.
+           MOVE WS-MISSING-COUNT TO WS-SL-MISSING-COUNT.
+           WRITE CALLRECN-LINE FROM WS-SUMMARY-LINE.
+       4000-PRINT-RECONCILIATION-EXIT.
+           EXIT.
+
+       4100-PRINT-ONE-ENTRY.
+           MOVE CALLRECN-E-SUBPROGRAM (CALLRECN-EX) TO WS-DL-SUBPROGRAM.
+           MOVE CALLRECN-E-TRAN-CODE (CALLRECN-EX) TO WS-DL-TRAN-CODE.
+           MOVE CALLRECN-E-EXPECTED (CALLRECN-EX) TO WS-DL-EXPECTED.
+           MOVE CALLRECN-E-ACTUAL (CALLRECN-EX) TO WS-DL-ACTUAL.
+           IF CALLRECN-E-ACTUAL (CALLRECN-EX)
+               LESS THAN CALLRECN-E-EXPECTED (CALLRECN-EX)
+               MOVE 'MISSING' TO WS-DL-STATUS
+               ADD 1 TO WS-MISSING-COUNT
+           ELSE
+               MOVE 'OK     ' TO WS-DL-STATUS
+           END-IF.
+           WRITE CALLRECN-LINE FROM WS-DETAIL-LINE.
+       4100-PRINT-ONE-ENTRY-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           IF WS-TABLE-FULL-COUNT NOT = ZERO
+               DISPLAY 'CALLRECN: ' WS-TABLE-FULL-COUNT
+                   ' EXPECTED ROW(S) DROPPED, TABLE FULL'
+           END-IF.
+           CLOSE CALLEXP-FILE.
+           CLOSE CALLERR-FILE.
+           CLOSE CALLRECN-FILE.
+       8000-TERMINATE-EXIT.
+           EXIT.
+
+       9999-END.
+           EXIT.
