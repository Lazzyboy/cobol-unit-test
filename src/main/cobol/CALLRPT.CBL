@@ -0,0 +1,264 @@
+      **********************************************************************
+      * AUTHOR:    R SUBRAMANIAN
+      * DATE:      18 AUG 2015
+      * PURPOSE:   DAILY CALLDEMO ACTIVITY REPORT.  READS THE CALLERR
+      *            AUDIT/ERROR TRAIL WRITTEN BY CALLDEMO AND CALLDYN
+      *            AND PRINTS A ONE-PAGE SUMMARY BROKEN OUT BY
+      *            SUBPROGRAM NAME -- CALL COUNT, NON-ZERO
+      *            RETURN-CODE COUNT, AND FIRST/LAST OCCURRENCE TIME --
+      *            SO THE MORNING OPS REVIEW DOES NOT HAVE TO SCAN THE
+      *            RAW LOG BY HAND.
+      *
+      * MODIFICATION HISTORY:
+      *   18 AUG 2015  RS    ORIGINAL PROGRAM.
+      *   02 SEP 2015  RS    WIDENED WS-DL-CALL-COUNT AND
+      *                      WS-DL-ERROR-COUNT TO MATCH THE PIC 9(07)
+      *                      TABLE COUNTERS THEY ARE MOVED FROM -- THE
+      *                      OLD SIX-DIGIT EDIT PICTURE WAS TRUNCATING
+      *                      ANY COUNT AT OR ABOVE 1,000,000.  ADDED A
+      *                      BOUNDS CHECK AGAINST WS-MAX-PROGRAMS SO A
+      *                      201ST DISTINCT PROGRAM NAME IS REJECTED
+      *                      CLEANLY INSTEAD OF WRITING PAST THE END
+      *                      OF CALLRPT-PROGRAM-TABLE.
+      *   03 SEP 2015  RS    1000-INITIALIZE NOW CHECKS FILE STATUS
+      *                      AFTER EACH OPEN AND STOPS CLEANLY (RC=16)
+      *                      INSTEAD OF FALLING THROUGH TO READ/WRITE
+      *                      AGAINST A FILE THAT NEVER OPENED.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALLRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALLERR-FILE ASSIGN TO CALLERR
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CALLERR-STATUS.
+
+           SELECT CALLRPT-FILE ASSIGN TO CALLRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CALLRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALLERR-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CALLERR.
+
+       FD  CALLRPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  CALLRPT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CALLERR-STATUS                PIC X(02).
+           88  WS-CALLERR-OK                    VALUE '00'.
+       77  WS-CALLRPT-STATUS                PIC X(02).
+           88  WS-CALLRPT-OK                    VALUE '00'.
+       77  WS-EOF-SWITCH                    PIC X(01)   VALUE 'N'.
+           88  WS-END-OF-FILE                   VALUE 'Y'.
+       77  WS-OPEN-FAILED-SWITCH             PIC X(01)   VALUE 'N'.
+           88  WS-OPEN-FAILED                    VALUE 'Y'.
+
+       77  WS-MAX-PROGRAMS                  PIC 9(04)   VALUE 200.
+       77  WS-PROGRAM-COUNT                 PIC 9(04)   VALUE ZERO.
+       77  WS-TABLE-INDEX                   PIC 9(04)   VALUE ZERO.
+       77  WS-FOUND-SWITCH                  PIC X(01)   VALUE 'N'.
+           88  WS-ENTRY-FOUND                   VALUE 'Y'.
+       77  WS-TABLE-FULL-COUNT              PIC 9(05)   VALUE ZERO.
+
+       01  CALLRPT-PROGRAM-TABLE.
+           05  CALLRPT-PROGRAM-ENTRY OCCURS 200 TIMES
+                   INDEXED BY CALLRPT-PX.
+               10  CALLRPT-T-PROGRAM-NAME   PIC X(08).
+               10  CALLRPT-T-CALL-COUNT     PIC 9(07).
+               10  CALLRPT-T-ERROR-COUNT    PIC 9(07).
+               10  CALLRPT-T-FIRST-DATE     PIC 9(08).
+               10  CALLRPT-T-FIRST-TIME     PIC 9(06).
+               10  CALLRPT-T-LAST-DATE      PIC 9(08).
+               10  CALLRPT-T-LAST-TIME      PIC 9(06).
+
+       01  WS-HEADING-1.
+           05  FILLER               PIC X(30) VALUE
+               'CALLDEMO DAILY ACTIVITY REPORT'.
+       01  WS-HEADING-2.
+           05  FILLER               PIC X(08) VALUE 'PROGRAM '.
+           05  FILLER               PIC X(07) VALUE 'CALLS  '.
+           05  FILLER               PIC X(07) VALUE 'ERRORS '.
+           05  FILLER               PIC X(17) VALUE 'FIRST OCCURRENCE '.
+           05  FILLER               PIC X(17) VALUE 'LAST OCCURRENCE  '.
+       01  WS-DETAIL-LINE.
+           05  WS-DL-PROGRAM-NAME   PIC X(08).
+           05  FILLER               PIC X(01).
+           05  WS-DL-CALL-COUNT     PIC ZZZZ,ZZ9.
+           05  FILLER               PIC X(01).
+           05  WS-DL-ERROR-COUNT    PIC ZZZZ,ZZ9.
+           05  FILLER               PIC X(01).
+           05  WS-DL-FIRST-DATE     PIC 9(08).
+           05  FILLER               PIC X(01).
+           05  WS-DL-FIRST-TIME     PIC 9(06).
+           05  FILLER               PIC X(02).
+           05  WS-DL-LAST-DATE      PIC 9(08).
+           05  FILLER               PIC X(01).
+           05  WS-DL-LAST-TIME      PIC 9(06).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           IF NOT WS-OPEN-FAILED
+               PERFORM 2000-ACCUMULATE-ACTIVITY
+                   THRU 2000-ACCUMULATE-ACTIVITY-EXIT
+                   UNTIL WS-END-OF-FILE
+
+               PERFORM 3000-PRINT-REPORT
+                   THRU 3000-PRINT-REPORT-EXIT
+
+               PERFORM 8000-TERMINATE
+                   THRU 8000-TERMINATE-EXIT
+           ELSE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CALLERR-FILE.
+           IF NOT WS-CALLERR-OK
+               DISPLAY 'CALLRPT: UNABLE TO OPEN CALLERR, STATUS='
+                   WS-CALLERR-STATUS
+               MOVE 'Y' TO WS-OPEN-FAILED-SWITCH
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT CALLRPT-FILE.
+           IF NOT WS-CALLRPT-OK
+               DISPLAY 'CALLRPT: UNABLE TO OPEN CALLRPT, STATUS='
+                   WS-CALLRPT-STATUS
+               MOVE 'Y' TO WS-OPEN-FAILED-SWITCH
+               CLOSE CALLERR-FILE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2000-ACCUMULATE-ACTIVITY -- READ EACH AUDIT RECORD AND    *
+      * ROLL IT UP INTO THE IN-MEMORY PER-SUBPROGRAM TABLE.       *
+      ***********************************************************
+       2000-ACCUMULATE-ACTIVITY.
+           READ CALLERR-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+           IF NOT WS-END-OF-FILE
+               PERFORM 2100-FIND-OR-ADD-ENTRY
+                   THRU 2100-FIND-OR-ADD-ENTRY-EXIT
+               IF WS-TABLE-INDEX NOT = ZERO
+                   PERFORM 2200-UPDATE-ENTRY
+                       THRU 2200-UPDATE-ENTRY-EXIT
+               END-IF
+           END-IF.
+       2000-ACCUMULATE-ACTIVITY-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2100-FIND-OR-ADD-ENTRY -- WS-TABLE-INDEX COMES BACK ZERO  *
+      * (RATHER THAN A VALID SUBSCRIPT) WHEN THE PROGRAM NAME IS  *
+      * NEW AND THE TABLE IS ALREADY AT WS-MAX-PROGRAMS, SO       *
+      * 2000-ACCUMULATE-ACTIVITY KNOWS TO SKIP THE UPDATE RATHER  *
+      * THAN INDEX PAST THE END OF CALLRPT-PROGRAM-TABLE.         *
+      ***********************************************************
+       2100-FIND-OR-ADD-ENTRY.
+           MOVE 'N' TO WS-FOUND-SWITCH.
+           MOVE ZERO TO WS-TABLE-INDEX.
+           PERFORM 2110-SEARCH-ONE-ENTRY
+               THRU 2110-SEARCH-ONE-ENTRY-EXIT
+               VARYING CALLRPT-PX FROM 1 BY 1
+               UNTIL CALLRPT-PX > WS-PROGRAM-COUNT
+               OR WS-ENTRY-FOUND.
+           IF WS-ENTRY-FOUND
+               SET WS-TABLE-INDEX TO CALLRPT-PX
+           ELSE
+               IF WS-PROGRAM-COUNT NOT LESS THAN WS-MAX-PROGRAMS
+                   ADD 1 TO WS-TABLE-FULL-COUNT
+                   DISPLAY 'CALLRPT: PROGRAM TABLE FULL, DROPPING '
+                       CALLERR-PROGRAM-NAME
+               ELSE
+                   ADD 1 TO WS-PROGRAM-COUNT
+                   SET CALLRPT-PX TO WS-PROGRAM-COUNT
+                   MOVE CALLERR-PROGRAM-NAME
+                       TO CALLRPT-T-PROGRAM-NAME (CALLRPT-PX)
+                   MOVE ZERO TO CALLRPT-T-CALL-COUNT (CALLRPT-PX)
+                   MOVE ZERO TO CALLRPT-T-ERROR-COUNT (CALLRPT-PX)
+                   MOVE CALLERR-DATE
+                       TO CALLRPT-T-FIRST-DATE (CALLRPT-PX)
+                   MOVE CALLERR-TIME
+                       TO CALLRPT-T-FIRST-TIME (CALLRPT-PX)
+                   MOVE WS-PROGRAM-COUNT TO WS-TABLE-INDEX
+               END-IF
+           END-IF.
+       2100-FIND-OR-ADD-ENTRY-EXIT.
+           EXIT.
+
+       2110-SEARCH-ONE-ENTRY.
+           IF CALLRPT-T-PROGRAM-NAME (CALLRPT-PX) = CALLERR-PROGRAM-NAME
+               MOVE 'Y' TO WS-FOUND-SWITCH
+           END-IF.
+       2110-SEARCH-ONE-ENTRY-EXIT.
+           EXIT.
+
+       2200-UPDATE-ENTRY.
+           SET CALLRPT-PX TO WS-TABLE-INDEX.
+           ADD 1 TO CALLRPT-T-CALL-COUNT (CALLRPT-PX).
+           IF CALLERR-RETURN-CODE NOT = 0
+               ADD 1 TO CALLRPT-T-ERROR-COUNT (CALLRPT-PX)
+           END-IF.
+           MOVE CALLERR-DATE TO CALLRPT-T-LAST-DATE (CALLRPT-PX).
+           MOVE CALLERR-TIME TO CALLRPT-T-LAST-TIME (CALLRPT-PX).
+       2200-UPDATE-ENTRY-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 3000-PRINT-REPORT -- WRITE THE HEADINGS AND ONE DETAIL    *
+      * LINE PER SUBPROGRAM ACCUMULATED ABOVE.                    *
+      ***********************************************************
+       3000-PRINT-REPORT.
+           WRITE CALLRPT-LINE FROM WS-HEADING-1.
+           WRITE CALLRPT-LINE FROM WS-HEADING-2.
+           PERFORM 3100-PRINT-ONE-PROGRAM
+               THRU 3100-PRINT-ONE-PROGRAM-EXIT
+               VARYING CALLRPT-PX FROM 1 BY 1
+               UNTIL CALLRPT-PX > WS-PROGRAM-COUNT.
+       3000-PRINT-REPORT-EXIT.
+           EXIT.
+
+       3100-PRINT-ONE-PROGRAM.
+           MOVE CALLRPT-T-PROGRAM-NAME (CALLRPT-PX)
+               TO WS-DL-PROGRAM-NAME.
+           MOVE CALLRPT-T-CALL-COUNT (CALLRPT-PX)
+               TO WS-DL-CALL-COUNT.
+           MOVE CALLRPT-T-ERROR-COUNT (CALLRPT-PX)
+               TO WS-DL-ERROR-COUNT.
+           MOVE CALLRPT-T-FIRST-DATE (CALLRPT-PX) TO WS-DL-FIRST-DATE.
+           MOVE CALLRPT-T-FIRST-TIME (CALLRPT-PX) TO WS-DL-FIRST-TIME.
+           MOVE CALLRPT-T-LAST-DATE (CALLRPT-PX) TO WS-DL-LAST-DATE.
+           MOVE CALLRPT-T-LAST-TIME (CALLRPT-PX) TO WS-DL-LAST-TIME.
+           WRITE CALLRPT-LINE FROM WS-DETAIL-LINE.
+       3100-PRINT-ONE-PROGRAM-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           IF WS-TABLE-FULL-COUNT NOT = ZERO
+               DISPLAY 'CALLRPT: ' WS-TABLE-FULL-COUNT
+                   ' PROGRAM ROW(S) DROPPED, TABLE FULL'
+           END-IF.
+           CLOSE CALLERR-FILE.
+           CLOSE CALLRPT-FILE.
+       8000-TERMINATE-EXIT.
+           EXIT.
+
+       9999-END.
+           EXIT.
