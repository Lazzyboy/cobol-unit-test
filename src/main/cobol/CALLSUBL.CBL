@@ -0,0 +1,135 @@
+      **********************************************************************
+      * AUTHOR:    R SUBRAMANIAN
+      * DATE:      25 AUG 2015
+      * PURPOSE:   LOAD/REBUILD UTILITY FOR THE CALLSUBT SUBPROGRAM
+      *            LOOKUP FILE.  READS A FLAT SEQUENTIAL EXTRACT OF
+      *            TRANSACTION-CODE-TO-PROGRAM-NAME ROWS AND LOADS IT
+      *            INTO THE CALLSUBT INDEXED (VSAM KSDS) CONTROL FILE
+      *            THAT CALLDYN LOOKS UP AGAINST BY KEY, SO A REBUILD
+      *            OF THE WHOLE TABLE DOES NOT REQUIRE A RECOMPILE OF
+      *            ANY CALLDEMO PROGRAM.
+      *
+      * MODIFICATION HISTORY:
+      *   25 AUG 2015  RS    ORIGINAL PROGRAM.
+      *   03 SEP 2015  RS    1000-INITIALIZE NOW CHECKS FILE STATUS
+      *                      AFTER EACH OPEN AND STOPS CLEANLY (RC=16)
+      *                      INSTEAD OF FALLING THROUGH TO READ/WRITE
+      *                      AGAINST A FILE THAT NEVER OPENED.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALLSUBL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALLSUBI-FILE ASSIGN TO CALLSUBI
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CALLSUBI-STATUS.
+
+           SELECT CALLSUBT-FILE ASSIGN TO CALLSUBT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CALLSUBT-TRAN-CODE
+               FILE STATUS IS WS-CALLSUBT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALLSUBI-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CALLSUBI-RECORD                 PIC X(80).
+
+       FD  CALLSUBT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CALLSUBT.
+
+       WORKING-STORAGE SECTION.
+       77  WS-CALLSUBI-STATUS               PIC X(02).
+           88  WS-CALLSUBI-OK                   VALUE '00'.
+       77  WS-CALLSUBT-STATUS               PIC X(02).
+           88  WS-CALLSUBT-OK                   VALUE '00'.
+       77  WS-EOF-SWITCH                    PIC X(01)   VALUE 'N'.
+           88  WS-END-OF-FILE                   VALUE 'Y'.
+       77  WS-OPEN-FAILED-SWITCH            PIC X(01)   VALUE 'N'.
+           88  WS-OPEN-FAILED                   VALUE 'Y'.
+       77  WS-LOAD-COUNT                    PIC 9(07)   VALUE ZERO.
+       77  WS-REJECT-COUNT                  PIC 9(07)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           IF NOT WS-OPEN-FAILED
+               PERFORM 2000-LOAD-ONE-RECORD
+                   THRU 2000-LOAD-ONE-RECORD-EXIT
+                   UNTIL WS-END-OF-FILE
+
+               PERFORM 8000-TERMINATE
+                   THRU 8000-TERMINATE-EXIT
+
+               IF WS-REJECT-COUNT NOT = ZERO
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           ELSE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CALLSUBI-FILE.
+           IF NOT WS-CALLSUBI-OK
+               DISPLAY 'CALLSUBL: UNABLE TO OPEN CALLSUBI, STATUS='
+                   WS-CALLSUBI-STATUS
+               MOVE 'Y' TO WS-OPEN-FAILED-SWITCH
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT CALLSUBT-FILE.
+           IF NOT WS-CALLSUBT-OK
+               DISPLAY 'CALLSUBL: UNABLE TO OPEN CALLSUBT, STATUS='
+                   WS-CALLSUBT-STATUS
+               MOVE 'Y' TO WS-OPEN-FAILED-SWITCH
+               CLOSE CALLSUBI-FILE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * 2000-LOAD-ONE-RECORD -- MOVE ONE FLAT EXTRACT ROW INTO    *
+      * THE CALLSUBT RECORD LAYOUT AND WRITE IT TO THE KSDS BY    *
+      * KEY.  A DUPLICATE TRANSACTION CODE IN THE EXTRACT IS      *
+      * REJECTED RATHER THAN ABENDING THE LOAD.                   *
+      ***********************************************************
+       2000-LOAD-ONE-RECORD.
+           READ CALLSUBI-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+           IF NOT WS-END-OF-FILE
+               MOVE CALLSUBI-RECORD TO CALLSUBT-RECORD
+               WRITE CALLSUBT-RECORD
+                   INVALID KEY
+                       ADD 1 TO WS-REJECT-COUNT
+                       DISPLAY 'CALLSUBL: DUPLICATE TRAN CODE - '
+                           CALLSUBT-TRAN-CODE
+               END-WRITE
+               IF WS-CALLSUBT-OK
+                   ADD 1 TO WS-LOAD-COUNT
+               END-IF
+           END-IF.
+       2000-LOAD-ONE-RECORD-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE CALLSUBI-FILE.
+           CLOSE CALLSUBT-FILE.
+           DISPLAY 'CALLSUBL: LOADED=' WS-LOAD-COUNT
+               ' REJECTED=' WS-REJECT-COUNT.
+       8000-TERMINATE-EXIT.
+           EXIT.
+
+       9999-END.
+           EXIT.
