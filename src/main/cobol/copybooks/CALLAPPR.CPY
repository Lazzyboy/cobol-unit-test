@@ -0,0 +1,19 @@
+      **********************************************************************
+      * AUTHOR:     R SUBRAMANIAN
+      * DATE:       11 AUG 2015
+      * PURPOSE:    APPROVED-PROGRAMS ALLOW-LIST RECORD.  A RESOLVED
+      *             SUBPROGRAM NAME MUST APPEAR HERE WITH AN APPROVED
+      *             STATUS BEFORE 3000-DYNAMIC-CALL IS ALLOWED TO
+      *             EXECUTE IT.  MAINTAINED BY THE CALLAPPM MAINTENANCE
+      *             TRANSACTION PROGRAM.
+      *
+      * MODIFICATION HISTORY:
+      *   11 AUG 2015  RS    ORIGINAL COPYBOOK.
+      **********************************************************************
+       01  CALLAPPR-RECORD.
+           05  CALLAPPR-PROGRAM-NAME       PIC X(08).
+           05  CALLAPPR-STATUS             PIC X(01).
+               88  CALLAPPR-APPROVED           VALUE 'A'.
+               88  CALLAPPR-RETIRED            VALUE 'R'.
+           05  CALLAPPR-EFFECTIVE-DATE     PIC 9(08).
+           05  FILLER                      PIC X(63).
