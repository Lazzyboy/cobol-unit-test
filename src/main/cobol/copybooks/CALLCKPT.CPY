@@ -0,0 +1,17 @@
+      **********************************************************************
+      * AUTHOR:     R SUBRAMANIAN
+      * DATE:       04 AUG 2015
+      * PURPOSE:    CHECKPOINT/RESTART RECORD.  WRITTEN TO THE RESTART
+      *             FILE EVERY CALLDEMO-CKPT-INTERVAL TRANSACTIONS SO A
+      *             FAILED RUN CAN RESUME FROM THE LAST CHECKPOINT
+      *             INSTEAD OF FROM RECORD ONE.
+      *
+      * MODIFICATION HISTORY:
+      *   04 AUG 2015  RS    ORIGINAL COPYBOOK.
+      **********************************************************************
+       01  CALLCKPT-RECORD.
+           05  CALLCKPT-TRAN-COUNT         PIC 9(09).
+           05  CALLCKPT-SUBPROGRAM-NAME    PIC X(08).
+           05  CALLCKPT-TRAN-CODE          PIC X(08).
+           05  CALLCKPT-DATA-FIELD         PIC X(30).
+           05  FILLER                      PIC X(25).
