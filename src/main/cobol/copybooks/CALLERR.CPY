@@ -0,0 +1,27 @@
+      **********************************************************************
+      * AUTHOR:     R SUBRAMANIAN
+      * DATE:       14 JUL 2015
+      * PURPOSE:    ERROR/AUDIT TRAIL RECORD.  ONE RECORD IS WRITTEN
+      *             FOR EVERY CALL ISSUED BY CALLDEMO/CALLDYN, WHETHER
+      *             IT SUCCEEDED OR NOT, SO THE CALLRPT DAILY ACTIVITY
+      *             REPORT AND THE CALLRECN END-OF-DAY RECONCILIATION
+      *             HAVE A SINGLE SOURCE TO READ.
+      *
+      * MODIFICATION HISTORY:
+      *   14 JUL 2015  RS    ORIGINAL COPYBOOK.
+      **********************************************************************
+       01  CALLERR-RECORD.
+           05  CALLERR-PROGRAM-NAME        PIC X(08).
+           05  CALLERR-TRAN-CODE           PIC X(08).
+           05  CALLERR-STATUS-FLAG         PIC X(01).
+           05  CALLERR-DATA-FIELD          PIC X(30).
+           05  CALLERR-RETURN-CODE         PIC S9(04).
+           05  CALLERR-DISPOSITION         PIC X(01).
+               88  CALLERR-DISP-SUCCESS        VALUE 'S'.
+               88  CALLERR-DISP-NOT-FOUND      VALUE 'N'.
+               88  CALLERR-DISP-NOT-APPROVED   VALUE 'R'.
+               88  CALLERR-DISP-CALL-FAILED    VALUE 'F'.
+           05  CALLERR-TIMESTAMP.
+               10  CALLERR-DATE                PIC 9(08).
+               10  CALLERR-TIME                PIC 9(06).
+           05  FILLER                      PIC X(14).
