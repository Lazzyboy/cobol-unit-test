@@ -0,0 +1,18 @@
+      **********************************************************************
+      * AUTHOR:     R SUBRAMANIAN
+      * DATE:       18 AUG 2015
+      * PURPOSE:    END-OF-DAY RECONCILIATION CONTROL RECORD.  ONE
+      *             ENTRY PER SUBPROGRAM/TRANSACTION-CODE COMBINATION
+      *             EXPECTED TO RUN THROUGH 3000-DYNAMIC-CALL DURING
+      *             THE DAY'S PROCESSING, WITH THE COUNT OF CALLS
+      *             EXPECTED.  COMPARED AGAINST THE CALLERR AUDIT
+      *             TRAIL BY CALLRECN.
+      *
+      * MODIFICATION HISTORY:
+      *   18 AUG 2015  RS    ORIGINAL COPYBOOK.
+      **********************************************************************
+       01  CALLEXP-RECORD.
+           05  CALLEXP-SUBPROGRAM-NAME     PIC X(08).
+           05  CALLEXP-TRAN-CODE           PIC X(08).
+           05  CALLEXP-EXPECTED-COUNT      PIC 9(07).
+           05  FILLER                      PIC X(57).
