@@ -0,0 +1,22 @@
+      **********************************************************************
+      * AUTHOR:     R SUBRAMANIAN
+      * DATE:       14 JUL 2015
+      * PURPOSE:    SHARED PARAMETER BLOCK PASSED ON EVERY CALL TO A
+      *             CALLDEMO DOWNSTREAM SUBPROGRAM.  REPLACES THE OLD
+      *             WS-ALPHA / WS-OMEGA SINGLE-CHARACTER ITEMS SO THAT
+      *             CALLED SUBPROGRAMS HAVE A DOCUMENTED, SHARED
+      *             LINKAGE SECTION CONTRACT.
+      *
+      * MODIFICATION HISTORY:
+      *   14 JUL 2015  RS    ORIGINAL COPYBOOK.
+      **********************************************************************
+       01  CALLDEMO-PARM.
+           05  CALLDEMO-PARM-STATUS-FLAG   PIC X(01).
+               88  CALLDEMO-PARM-OK            VALUE 'A'.
+               88  CALLDEMO-PARM-FAILED         VALUE 'Z'.
+           05  CALLDEMO-PARM-DATA-FIELD    PIC X(30).
+           05  CALLDEMO-PARM-RETURN-SEV    PIC 9(02).
+               88  CALLDEMO-PARM-SEV-NORMAL     VALUE 00.
+               88  CALLDEMO-PARM-SEV-WARNING    VALUE 04.
+               88  CALLDEMO-PARM-SEV-ERROR      VALUE 08.
+               88  CALLDEMO-PARM-SEV-SEVERE     VALUE 12.
