@@ -0,0 +1,21 @@
+      **********************************************************************
+      * AUTHOR:     R SUBRAMANIAN
+      * DATE:       28 JUL 2015
+      * PURPOSE:    SUBPROGRAM LOOKUP CONTROL RECORD.  KEYED BY
+      *             TRANSACTION CODE, THIS RESOLVES THE DOWNSTREAM
+      *             SUBPROGRAM NAME FOR 3000-DYNAMIC-CALL SO OPERATIONS
+      *             CAN ONBOARD A NEW SUBPROGRAM BY ADDING A ROW
+      *             INSTEAD OF A RECOMPILE.  MAINTAINED AS AN INDEXED
+      *             (VSAM KSDS) FILE -- SEE CALLSUBL FOR THE LOAD/
+      *             REBUILD UTILITY.
+      *
+      * MODIFICATION HISTORY:
+      *   28 JUL 2015  RS    ORIGINAL COPYBOOK.
+      **********************************************************************
+       01  CALLSUBT-RECORD.
+           05  CALLSUBT-TRAN-CODE          PIC X(08).
+           05  CALLSUBT-PROGRAM-NAME       PIC X(08).
+           05  CALLSUBT-ACTIVE-FLAG        PIC X(01).
+               88  CALLSUBT-ACTIVE             VALUE 'A'.
+               88  CALLSUBT-INACTIVE           VALUE 'I'.
+           05  FILLER                      PIC X(63).
