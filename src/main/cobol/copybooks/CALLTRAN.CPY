@@ -0,0 +1,16 @@
+      **********************************************************************
+      * AUTHOR:     R SUBRAMANIAN
+      * DATE:       21 JUL 2015
+      * PURPOSE:    INPUT TRANSACTION RECORD FOR THE CALLDEMO BATCH
+      *             SUBSYSTEM.  ONE RECORD PER WS-ALPHA/WS-OMEGA-STYLE
+      *             PAIR DRIVEN THROUGH 2000-CLASSIC-CALL AND
+      *             3000-DYNAMIC-CALL.
+      *
+      * MODIFICATION HISTORY:
+      *   21 JUL 2015  RS    ORIGINAL COPYBOOK.
+      **********************************************************************
+       01  CALLDEMO-TRAN-RECORD.
+           05  CALLDEMO-TRAN-CODE          PIC X(08).
+           05  CALLDEMO-TRAN-STATUS-FLAG   PIC X(01).
+           05  CALLDEMO-TRAN-DATA-FIELD    PIC X(30).
+           05  FILLER                      PIC X(41).
