@@ -0,0 +1,31 @@
+//CALLAPPB JOB (ACCTNO),'CALLAPPR BOOTSTRAP',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* AUTHOR:   R SUBRAMANIAN
+//* DATE:     01 SEP 2015
+//* PURPOSE:  ONE-TIME DEFINE OF THE CALLAPPR APPROVED-PROGRAMS
+//*           ALLOW-LIST KSDS.  RUN THIS BEFORE THE FIRST CALLAPPM
+//*           MAINTENANCE RUN (SEE CALLAPPM.JCL) OR BEFORE THE FIRST
+//*           CALLDEMO/CALLONL RUN THAT NEEDS IT -- ONGOING ADDS AND
+//*           RETIREMENTS GO THROUGH CALLAPPM, NOT THIS JOB.
+//*
+//* MODIFICATION HISTORY:
+//*   01 SEP 2015  RS    ORIGINAL JCL.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+   DELETE PROD.CALLDEMO.APPR.KSDS CLUSTER PURGE
+   SET MAXCC = 0
+   DEFINE CLUSTER (NAME(PROD.CALLDEMO.APPR.KSDS)       -
+          INDEXED                                      -
+          KEYS(8 0)                                     -
+          RECORDSIZE(80 80)                              -
+          RECORDS(1000 200)                               -
+          FREESPACE(10 10)                                 -
+          SHAREOPTIONS(2 3))                                -
+          DATA (NAME(PROD.CALLDEMO.APPR.KSDS.DATA))          -
+          INDEX(NAME(PROD.CALLDEMO.APPR.KSDS.INDEX))
+/*
+//
