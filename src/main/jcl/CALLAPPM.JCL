@@ -0,0 +1,20 @@
+//CALLAPPM JOB (ACCTNO),'CALLAPPR MAINTENANCE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* AUTHOR:   R SUBRAMANIAN
+//* DATE:     11 AUG 2015
+//* PURPOSE:  OPS-SUBMITTED JOB TO ADD OR RETIRE ENTRIES ON THE
+//*           CALLAPPR APPROVED-PROGRAMS ALLOW-LIST USED BY CALLDYN.
+//*           RUN CALLAPPB ONCE BEFORE THE FIRST SUBMISSION OF THIS
+//*           JOB TO DEFINE THE CALLAPPR KSDS.
+//*
+//* MODIFICATION HISTORY:
+//*   11 AUG 2015  RS    ORIGINAL JCL.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=CALLAPPM
+//STEPLIB  DD   DSN=PROD.CALLDEMO.LOADLIB,DISP=SHR
+//CALLAPPM DD   DSN=PROD.CALLDEMO.APPRMAINT.INPUT,DISP=SHR
+//CALLAPPR DD   DSN=PROD.CALLDEMO.APPR.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
