@@ -0,0 +1,54 @@
+//CALLDEMO JOB (ACCTNO),'CALLDEMO BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* AUTHOR:   R SUBRAMANIAN
+//* DATE:     21 JUL 2015
+//* PURPOSE:  NIGHTLY BATCH RUN OF CALLDEMO AGAINST THE DAY'S
+//*           TRANSACTION FILE.  CALLDEMO DRIVES 2000-CLASSIC-CALL
+//*           AND 3000-DYNAMIC-CALL FOR EACH RECORD ON CALLTRAN,
+//*           RESOLVING THE DOWNSTREAM SUBPROGRAM FROM CALLSUBT AND
+//*           VALIDATING IT AGAINST CALLAPPR.  CALLCKPT CARRIES THE
+//*           CHECKPOINT/RESTART RECORD ACROSS RUNS.
+//*
+//* MODIFICATION HISTORY:
+//*   21 JUL 2015  RS    ORIGINAL JCL.
+//*   04 AUG 2015  RS    ADDED CALLCKPT DD FOR CHECKPOINT/RESTART.
+//*   11 AUG 2015  RS    ADDED CALLAPPR DD -- APPROVED-PROGRAMS LIST
+//*                      IS NOW REQUIRED BY CALLDYN.  RUN CALLAPPB
+//*                      ONCE BEFORE THE FIRST RUN TO DEFINE THE
+//*                      CALLAPPR KSDS.
+//*   01 SEP 2015  RS    CALLDEMO'S RETURN-CODE AT STOP RUN IS NOW SET
+//*                      DETERMINISTICALLY (16=CALLTRAN OPEN FAILED,
+//*                      4=ONE OR MORE DYNAMIC-CALL REJECTIONS,
+//*                      0=CLEAN RUN), SO STEP020 BELOW IS SKIPPED
+//*                      ONLY ON AN OPEN FAILURE, NOT ON A MERE
+//*                      REJECTION -- THE REPORT SHOULD STILL RUN SO
+//*                      OPS CAN SEE WHAT WAS REJECTED.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=CALLDEMO
+//STEPLIB  DD   DSN=PROD.CALLDEMO.LOADLIB,DISP=SHR
+//CALLTRAN DD   DSN=PROD.CALLDEMO.TRANS.DAILY,DISP=SHR
+//CALLSUBT DD   DSN=PROD.CALLDEMO.SUBT.KSDS,DISP=SHR
+//CALLAPPR DD   DSN=PROD.CALLDEMO.APPR.KSDS,DISP=SHR
+//CALLERR  DD   DSN=PROD.CALLDEMO.ERRLOG.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CALLCKPT DD   DSN=PROD.CALLDEMO.CKPT.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//* IF CALLDEMO ENDS WITH A CONDITION CODE OTHER THAN ZERO, THE
+//* CALLCKPT DD ABOVE STILL HOLDS THE LAST CHECKPOINT WRITTEN --
+//* RESUBMIT THIS JCL UNCHANGED AND STEP010 WILL RESTART FROM THERE.
+//*
+//STEP020  EXEC PGM=CALLRPT,COND=(16,GE,STEP010)
+//STEPLIB  DD   DSN=PROD.CALLDEMO.LOADLIB,DISP=SHR
+//CALLERR  DD   DSN=PROD.CALLDEMO.ERRLOG.DAILY,DISP=SHR
+//CALLRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
