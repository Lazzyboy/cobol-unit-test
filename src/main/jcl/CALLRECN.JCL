@@ -0,0 +1,21 @@
+//CALLRECN JOB (ACCTNO),'CALLDEMO RECONCILIATION',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* AUTHOR:   R SUBRAMANIAN
+//* DATE:     18 AUG 2015
+//* PURPOSE:  END-OF-DAY RUN COMPARING THE CALLEXP CONTROL FILE OF
+//*           EXPECTED DYNAMIC-CALL EXECUTIONS AGAINST THE CALLERR
+//*           AUDIT TRAIL ACTUALLY PRODUCED BY THE DAY'S CALLDEMO
+//*           RUN.  RETURNS CC 8 IF ANY EXPECTED CALL NEVER RAN.
+//*
+//* MODIFICATION HISTORY:
+//*   18 AUG 2015  RS    ORIGINAL JCL.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=CALLRECN
+//STEPLIB  DD   DSN=PROD.CALLDEMO.LOADLIB,DISP=SHR
+//CALLEXP  DD   DSN=PROD.CALLDEMO.EXPECTED.DAILY,DISP=SHR
+//CALLERR  DD   DSN=PROD.CALLDEMO.ERRLOG.DAILY,DISP=SHR
+//CALLRECN DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
