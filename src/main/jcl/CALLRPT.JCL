@@ -0,0 +1,18 @@
+//CALLRPT  JOB (ACCTNO),'CALLDEMO DAILY REPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* AUTHOR:   R SUBRAMANIAN
+//* DATE:     18 AUG 2015
+//* PURPOSE:  STAND-ALONE RUN OF THE CALLDEMO DAILY ACTIVITY REPORT,
+//*           FOR WHEN IT IS NOT CHAINED ONTO THE END OF CALLDEMO.JCL.
+//*
+//* MODIFICATION HISTORY:
+//*   18 AUG 2015  RS    ORIGINAL JCL.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=CALLRPT
+//STEPLIB  DD   DSN=PROD.CALLDEMO.LOADLIB,DISP=SHR
+//CALLERR  DD   DSN=PROD.CALLDEMO.ERRLOG.DAILY,DISP=SHR
+//CALLRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
