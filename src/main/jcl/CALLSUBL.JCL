@@ -0,0 +1,36 @@
+//CALLSUBL JOB (ACCTNO),'CALLSUBT LOAD/REBUILD',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* AUTHOR:   R SUBRAMANIAN
+//* DATE:     25 AUG 2015
+//* PURPOSE:  REBUILD THE CALLSUBT SUBPROGRAM LOOKUP KSDS FROM A FLAT
+//*           SEQUENTIAL EXTRACT.  STEP010 DELETES/DEFINES THE
+//*           CLUSTER, STEP020 LOADS IT VIA CALLSUBL.  RUN WHENEVER
+//*           OPERATIONS ONBOARDS OR RETIRES A DOWNSTREAM SUBPROGRAM.
+//*
+//* MODIFICATION HISTORY:
+//*   25 AUG 2015  RS    ORIGINAL JCL.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+   DELETE PROD.CALLDEMO.SUBT.KSDS CLUSTER PURGE
+   SET MAXCC = 0
+   DEFINE CLUSTER (NAME(PROD.CALLDEMO.SUBT.KSDS)       -
+          INDEXED                                      -
+          KEYS(8 0)                                     -
+          RECORDSIZE(80 80)                              -
+          RECORDS(5000 1000)                              -
+          FREESPACE(10 10)                                 -
+          SHAREOPTIONS(2 3))                                -
+          DATA (NAME(PROD.CALLDEMO.SUBT.KSDS.DATA))          -
+          INDEX(NAME(PROD.CALLDEMO.SUBT.KSDS.INDEX))
+/*
+//*
+//STEP020  EXEC PGM=CALLSUBL,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.CALLDEMO.LOADLIB,DISP=SHR
+//CALLSUBI DD   DSN=PROD.CALLDEMO.SUBT.EXTRACT,DISP=SHR
+//CALLSUBT DD   DSN=PROD.CALLDEMO.SUBT.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
